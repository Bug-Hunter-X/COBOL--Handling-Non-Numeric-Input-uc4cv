@@ -1,15 +1,385 @@
-```cobol
-PROCEDURE DIVISION.
-    DISPLAY "Enter a number:".
-    ACCEPT num.
-    IF NUMERIC(num) = 0 THEN
-        DISPLAY "Invalid input. Please enter a number."
-    ELSE
-        IF num > 10 THEN
-            DISPLAY "Number is greater than 10."
-        ELSE
-            DISPLAY "Number is not greater than 10."
-        END-IF.
-    END-IF.
-    STOP RUN.
-```
\ No newline at end of file
+      *================================================================*
+      * PROGRAM-ID : BUGSOLUTION                                      *
+      * Batch number-range checker.                                   *
+      * Reads a sequential file of numbers (NUMREC.CPY), validates    *
+      * each one for numeric content and classifies it against the    *
+      * ">10" threshold, the way the original single-ACCEPT checker   *
+      * did for one value at a time.                                  *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUM-FILE ASSIGN TO "NUMIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-NUM-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXC-FILE-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "THRCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-EFFECTIVE-DATE
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "RESTCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RST-FILE-STATUS.
+
+           SELECT FEED-FILE ASSIGN TO "FEEDOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FEED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NUM-FILE
+           RECORDING MODE IS F.
+       COPY NUMREC.
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY EXCREC.
+
+       FD  CONTROL-FILE.
+       COPY CTLREC.
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       COPY RESTREC.
+
+       FD  FEED-FILE
+           RECORDING MODE IS F.
+       COPY FEEDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-NUM-FILE-STATUS          PIC X(2).
+       01  WS-EXC-FILE-STATUS          PIC X(2).
+       01  WS-CTL-FILE-STATUS          PIC X(2).
+       01  WS-RST-FILE-STATUS          PIC X(2).
+       01  WS-FEED-FILE-STATUS         PIC X(2).
+       01  WS-THRESHOLD                PIC S9(7)V99
+                                        SIGN LEADING SEPARATE
+                                        CHARACTER              VALUE 10.
+       01  WS-BAND-HIGH-BOUNDARY       PIC S9(7)V99
+                                        SIGN LEADING SEPARATE
+                                        CHARACTER
+                                        VALUE 100.
+       01  WS-BAND-CODE                PIC X(4).
+       01  WS-THRESHOLD-EDIT           PIC -(7)9.99.
+       01  WS-BAND-HIGH-EDIT           PIC -(7)9.99.
+       01  WS-EOF-SWITCH               PIC X(1)    VALUE 'N'.
+           88  WS-EOF                              VALUE 'Y'.
+       01  WS-NUM-WORK                 PIC S9(7)V99
+                                        SIGN LEADING SEPARATE CHARACTER.
+       01  WS-RECORD-COUNT             PIC 9(8)    VALUE 0.
+       01  WS-RUN-PARM                 PIC X(20)   VALUE SPACES.
+       01  WS-RESTART-SWITCH           PIC X(1)    VALUE 'N'.
+           88  WS-RESTART-REQUESTED                VALUE 'Y'.
+       01  WS-SKIP-COUNT               PIC 9(8)    VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(8)    VALUE 1000.
+       01  WS-REPORT-COUNTERS.
+           05  WS-COUNT-NONNUMERIC     PIC 9(8)    VALUE 0.
+           05  WS-COUNT-GT-THRESHOLD   PIC 9(8)    VALUE 0.
+           05  WS-COUNT-LE-THRESHOLD   PIC 9(8)    VALUE 0.
+           05  WS-COUNT-LOW            PIC 9(8)    VALUE 0.
+           05  WS-COUNT-MID            PIC 9(8)    VALUE 0.
+           05  WS-COUNT-HIGH           PIC 9(8)    VALUE 0.
+           05  WS-COUNT-FEED-WRITTEN   PIC 9(8)    VALUE 0.
+           05  WS-COUNT-EXC-WRITTEN    PIC 9(8)    VALUE 0.
+       01  WS-REPORT-PERCENTS.
+           05  WS-PCT-NONNUMERIC       PIC ZZ9.99.
+           05  WS-PCT-GT-THRESHOLD     PIC ZZ9.99.
+           05  WS-PCT-LE-THRESHOLD     PIC ZZ9.99.
+       01  WS-PERCENT-WORK             PIC S9(5)V9(4).
+       01  WS-BALANCE-TOTAL            PIC 9(8)    VALUE 0.
+       01  WS-BALANCE-DIFFERENCE       PIC S9(8)   VALUE 0.
+       01  WS-EXCEPTION-FILENAME       PIC X(20).
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE            PIC 9(8).
+           05  WS-CURR-TIME            PIC 9(6).
+           05  WS-CURR-HUNDREDTHS      PIC 9(2).
+           05  WS-CURR-UTC-OFFSET      PIC X(5).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-RECORD UNTIL WS-EOF
+           PERFORM 8000-PRODUCE-SUMMARY-REPORT
+           PERFORM 8500-PRODUCE-BALANCING-REPORT
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           STRING "EXC" WS-CURR-DATE DELIMITED BY SIZE
+               INTO WS-EXCEPTION-FILENAME
+           END-STRING
+           PERFORM 1050-CHECK-RESTART-REQUEST
+           OPEN INPUT NUM-FILE
+           IF WS-NUM-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open input file NUMIN - status "
+                   WS-NUM-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-RESTART-REQUESTED
+               PERFORM 1060-LOAD-CHECKPOINT
+               OPEN EXTEND EXCEPTION-FILE
+               IF WS-EXC-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT EXCEPTION-FILE
+               END-IF
+               OPEN EXTEND FEED-FILE
+               IF WS-FEED-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT FEED-FILE
+               END-IF
+               PERFORM 1070-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT FEED-FILE
+           END-IF
+           PERFORM 1100-READ-THRESHOLD-CONTROL
+           PERFORM 2100-READ-NUM-FILE.
+
+       1050-CHECK-RESTART-REQUEST.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           IF WS-RUN-PARM(1:7) = "RESTART"
+               SET WS-RESTART-REQUESTED TO TRUE
+           END-IF.
+
+       1060-LOAD-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF WS-RST-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       DISPLAY "Restart requested but checkpoint file "
+                           "is empty - starting from record 1"
+                   NOT AT END
+                       MOVE RST-LAST-RECORD-COUNT TO WS-RECORD-COUNT
+                       MOVE RST-LAST-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE RST-COUNT-NONNUMERIC TO WS-COUNT-NONNUMERIC
+                       MOVE RST-COUNT-GT-THRESHOLD
+                           TO WS-COUNT-GT-THRESHOLD
+                       MOVE RST-COUNT-LE-THRESHOLD
+                           TO WS-COUNT-LE-THRESHOLD
+                       MOVE RST-COUNT-LOW TO WS-COUNT-LOW
+                       MOVE RST-COUNT-MID TO WS-COUNT-MID
+                       MOVE RST-COUNT-HIGH TO WS-COUNT-HIGH
+                       MOVE RST-COUNT-FEED-WRITTEN
+                           TO WS-COUNT-FEED-WRITTEN
+                       MOVE RST-COUNT-EXC-WRITTEN
+                           TO WS-COUNT-EXC-WRITTEN
+                       MOVE RST-EXCEPTION-FILENAME
+                           TO WS-EXCEPTION-FILENAME
+                       DISPLAY "Restarting after checkpoint record "
+                           WS-RECORD-COUNT
+               END-READ
+               CLOSE RESTART-FILE
+           ELSE
+               DISPLAY "Restart requested but no checkpoint file "
+                   "found - starting from record 1"
+           END-IF.
+
+       1070-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ NUM-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       1100-READ-THRESHOLD-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CTL-FILE-STATUS = "00"
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+               MOVE WS-CURR-DATE TO CTL-EFFECTIVE-DATE
+               START CONTROL-FILE KEY IS <= CTL-EFFECTIVE-DATE
+                   INVALID KEY
+                       DISPLAY "Threshold control file empty - "
+                           "using default threshold of 10"
+               END-START
+               IF WS-CTL-FILE-STATUS = "00"
+                   READ CONTROL-FILE NEXT RECORD
+                       AT END
+                           DISPLAY "Threshold control file empty - "
+                               "using default threshold of 10"
+                       NOT AT END
+                           MOVE CTL-THRESHOLD TO WS-THRESHOLD
+                           MOVE CTL-BAND-HIGH-BOUNDARY
+                               TO WS-BAND-HIGH-BOUNDARY
+                   END-READ
+               END-IF
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "Threshold control file not found - "
+                   "using default threshold of 10"
+           END-IF
+           MOVE WS-THRESHOLD TO WS-THRESHOLD-EDIT
+           MOVE WS-BAND-HIGH-BOUNDARY TO WS-BAND-HIGH-EDIT.
+
+       2000-PROCESS-RECORD.
+           IF NUM-VALUE IS NUMERIC
+               MOVE NUM-VALUE TO WS-NUM-WORK
+               PERFORM 2200-CHECK-THRESHOLD
+           ELSE
+               DISPLAY "Invalid input. Please enter a number."
+               ADD 1 TO WS-COUNT-NONNUMERIC
+               PERFORM 3000-WRITE-EXCEPTION-RECORD
+           END-IF
+           PERFORM 4000-CHECKPOINT-IF-NEEDED
+           PERFORM 2100-READ-NUM-FILE.
+
+       2100-READ-NUM-FILE.
+           READ NUM-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORD-COUNT
+           END-READ.
+
+       2200-CHECK-THRESHOLD.
+           IF WS-NUM-WORK > WS-BAND-HIGH-BOUNDARY
+               MOVE "HIGH" TO WS-BAND-CODE
+               DISPLAY "Number is greater than "
+                   FUNCTION TRIM(WS-THRESHOLD-EDIT) ". Band: HIGH"
+               ADD 1 TO WS-COUNT-GT-THRESHOLD
+               ADD 1 TO WS-COUNT-HIGH
+               PERFORM 5000-WRITE-FEED-RECORD
+           ELSE
+               IF WS-NUM-WORK > WS-THRESHOLD
+                   MOVE "MID " TO WS-BAND-CODE
+                   DISPLAY "Number is greater than "
+                       FUNCTION TRIM(WS-THRESHOLD-EDIT) ". Band: MID"
+                   ADD 1 TO WS-COUNT-GT-THRESHOLD
+                   ADD 1 TO WS-COUNT-MID
+                   PERFORM 5000-WRITE-FEED-RECORD
+               ELSE
+                   MOVE "LOW " TO WS-BAND-CODE
+                   DISPLAY "Number is not greater than "
+                       FUNCTION TRIM(WS-THRESHOLD-EDIT) ". Band: LOW"
+                   ADD 1 TO WS-COUNT-LE-THRESHOLD
+                   ADD 1 TO WS-COUNT-LOW
+               END-IF
+           END-IF.
+
+       5000-WRITE-FEED-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-NUM-WORK TO FEED-VALUE
+           MOVE WS-BAND-CODE TO FEED-BAND-CODE
+           MOVE WS-CURRENT-DATE-TIME TO FEED-TIMESTAMP
+           WRITE FEED-RECORD
+           IF WS-FEED-FILE-STATUS = "00"
+               ADD 1 TO WS-COUNT-FEED-WRITTEN
+           ELSE
+               DISPLAY "Feed record write failed - status "
+                   WS-FEED-FILE-STATUS
+           END-IF.
+
+       3000-WRITE-EXCEPTION-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE NUM-RECORD TO EXC-VALUE
+           MOVE WS-RECORD-COUNT TO EXC-RECORD-NUMBER
+           MOVE WS-CURRENT-DATE-TIME TO EXC-TIMESTAMP
+           WRITE EXCEPTION-RECORD
+           IF WS-EXC-FILE-STATUS = "00"
+               ADD 1 TO WS-COUNT-EXC-WRITTEN
+           ELSE
+               DISPLAY "Exception record write failed - status "
+                   WS-EXC-FILE-STATUS
+           END-IF.
+
+       4000-CHECKPOINT-IF-NEEDED.
+           IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 4100-WRITE-CHECKPOINT
+           END-IF.
+
+       4100-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO RST-LAST-RECORD-COUNT
+           MOVE WS-COUNT-NONNUMERIC TO RST-COUNT-NONNUMERIC
+           MOVE WS-COUNT-GT-THRESHOLD TO RST-COUNT-GT-THRESHOLD
+           MOVE WS-COUNT-LE-THRESHOLD TO RST-COUNT-LE-THRESHOLD
+           MOVE WS-COUNT-LOW TO RST-COUNT-LOW
+           MOVE WS-COUNT-MID TO RST-COUNT-MID
+           MOVE WS-COUNT-HIGH TO RST-COUNT-HIGH
+           MOVE WS-COUNT-FEED-WRITTEN TO RST-COUNT-FEED-WRITTEN
+           MOVE WS-COUNT-EXC-WRITTEN TO RST-COUNT-EXC-WRITTEN
+           MOVE WS-EXCEPTION-FILENAME TO RST-EXCEPTION-FILENAME
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME TO RST-CHECKPOINT-TIMESTAMP
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           IF WS-RST-FILE-STATUS NOT = "00"
+               DISPLAY "Checkpoint write failed - status "
+                   WS-RST-FILE-STATUS
+           END-IF
+           CLOSE RESTART-FILE.
+
+       8000-PRODUCE-SUMMARY-REPORT.
+           IF WS-RECORD-COUNT > 0
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-COUNT-NONNUMERIC / WS-RECORD-COUNT) * 100
+               MOVE WS-PERCENT-WORK TO WS-PCT-NONNUMERIC
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-COUNT-GT-THRESHOLD / WS-RECORD-COUNT) * 100
+               MOVE WS-PERCENT-WORK TO WS-PCT-GT-THRESHOLD
+               COMPUTE WS-PERCENT-WORK ROUNDED =
+                   (WS-COUNT-LE-THRESHOLD / WS-RECORD-COUNT) * 100
+               MOVE WS-PERCENT-WORK TO WS-PCT-LE-THRESHOLD
+           ELSE
+               MOVE ZERO TO WS-PCT-NONNUMERIC
+               MOVE ZERO TO WS-PCT-GT-THRESHOLD
+               MOVE ZERO TO WS-PCT-LE-THRESHOLD
+           END-IF
+           DISPLAY "============================================"
+           DISPLAY "NUMBER CHECKER - END OF RUN SUMMARY REPORT"
+           DISPLAY "============================================"
+           DISPLAY "Total records read .............: " WS-RECORD-COUNT
+           DISPLAY "Non-numeric (rejected) .........: "
+               WS-COUNT-NONNUMERIC " (" WS-PCT-NONNUMERIC "%)"
+           DISPLAY "Greater than threshold ..........: "
+               WS-COUNT-GT-THRESHOLD " (" WS-PCT-GT-THRESHOLD "%)"
+           DISPLAY "Not greater than threshold ......: "
+               WS-COUNT-LE-THRESHOLD " (" WS-PCT-LE-THRESHOLD "%)"
+           DISPLAY "Band LOW  (not greater than "
+               FUNCTION TRIM(WS-THRESHOLD-EDIT) ") : " WS-COUNT-LOW
+           DISPLAY "Band MID  (" FUNCTION TRIM(WS-THRESHOLD-EDIT)
+               " up to " FUNCTION TRIM(WS-BAND-HIGH-EDIT) ") : "
+               WS-COUNT-MID
+           DISPLAY "Band HIGH (greater than "
+               FUNCTION TRIM(WS-BAND-HIGH-EDIT) ") : " WS-COUNT-HIGH
+           DISPLAY "============================================".
+
+       8500-PRODUCE-BALANCING-REPORT.
+           COMPUTE WS-BALANCE-TOTAL =
+               WS-COUNT-EXC-WRITTEN + WS-COUNT-FEED-WRITTEN
+                   + WS-COUNT-LE-THRESHOLD
+           COMPUTE WS-BALANCE-DIFFERENCE =
+               WS-RECORD-COUNT - WS-BALANCE-TOTAL
+           DISPLAY "============================================"
+           DISPLAY "NUMBER CHECKER - INPUT/OUTPUT TIE-OUT REPORT"
+           DISPLAY "============================================"
+           DISPLAY "Input records read ..............: "
+               WS-RECORD-COUNT
+           DISPLAY "Exception file records written ..: "
+               WS-COUNT-EXC-WRITTEN
+           DISPLAY "Feed file records written ........: "
+               WS-COUNT-FEED-WRITTEN
+           DISPLAY "Passed, under threshold (LOW) ....: "
+               WS-COUNT-LE-THRESHOLD
+           DISPLAY "Total accounted for ..............: "
+               WS-BALANCE-TOTAL
+           IF WS-BALANCE-DIFFERENCE = 0
+               DISPLAY "Balance status ...................: BALANCED"
+           ELSE
+               DISPLAY "Balance status ...................: "
+                   "*** OUT OF BALANCE *** DIFFERENCE = "
+                   WS-BALANCE-DIFFERENCE
+           END-IF
+           DISPLAY "============================================".
+
+       9000-TERMINATE.
+           CLOSE NUM-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE FEED-FILE.
