@@ -0,0 +1,254 @@
+      *================================================================*
+      * PROGRAM-ID : CTLMAINT                                         *
+      * Online maintenance transaction for the threshold/band control *
+      * file (THRCTL) used by BUGSOLUTION. Lets an authorized          *
+      * operator view and update the current threshold and band       *
+      * boundary without editing the file directly, and logs every    *
+      * change (old value, new value, user ID, timestamp) to an       *
+      * audit file for a full change history.                         *
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "THRCTL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CTL-EFFECTIVE-DATE
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "THRAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       COPY CTLREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       COPY AUDREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS          PIC X(2).
+       01  WS-AUD-FILE-STATUS          PIC X(2).
+       01  WS-CTL-FILE-OPEN-SWITCH     PIC X(1)    VALUE 'N'.
+           88  WS-CTL-FILE-OPEN                    VALUE 'Y'.
+       01  WS-AUD-FILE-OPEN-SWITCH     PIC X(1)    VALUE 'N'.
+           88  WS-AUD-FILE-OPEN                    VALUE 'Y'.
+       01  WS-USER-ID                  PIC X(8)    VALUE SPACES.
+       01  WS-AUTHORIZED-USERS.
+           05  FILLER                  PIC X(8)    VALUE "ADMIN001".
+           05  FILLER                  PIC X(8)    VALUE "ADMIN002".
+           05  FILLER                  PIC X(8)    VALUE "OPSLEAD1".
+       01  WS-AUTHORIZED-USER-TABLE REDEFINES WS-AUTHORIZED-USERS.
+           05  WS-AUTH-USER-ID         PIC X(8)    OCCURS 3 TIMES.
+       01  WS-AUTH-SWITCH              PIC X(1)    VALUE 'N'.
+           88  WS-USER-AUTHORIZED                  VALUE 'Y'.
+       01  WS-AUTH-IDX                 PIC 9(2).
+       01  WS-MENU-CHOICE              PIC X(1).
+       01  WS-CONTINUE-SWITCH          PIC X(1)    VALUE 'Y'.
+           88  WS-CONTINUE-PROCESSING              VALUE 'Y'.
+       01  WS-DUMMY-KEY                PIC X(1).
+       01  WS-OLD-THRESHOLD            PIC S9(7)V99
+                                        SIGN LEADING SEPARATE CHARACTER.
+       01  WS-OLD-BAND-HIGH            PIC S9(7)V99
+                                        SIGN LEADING SEPARATE CHARACTER.
+       01  WS-THRESHOLD-EDIT           PIC -9999999.99.
+       01  WS-BAND-HIGH-EDIT           PIC -9999999.99.
+       01  WS-NEW-THRESHOLD-ENTRY      PIC -9999999.99.
+       01  WS-NEW-BAND-HIGH-ENTRY      PIC -9999999.99.
+       01  WS-OLD-THRESHOLD-EDIT       PIC -9999999.99.
+       01  WS-OLD-BAND-HIGH-EDIT       PIC -9999999.99.
+       01  WS-CURRENT-DATE-TIME.
+           05  WS-CURR-DATE            PIC 9(8).
+           05  WS-CURR-TIME            PIC 9(6).
+           05  WS-CURR-HUNDREDTHS      PIC 9(2).
+           05  WS-CURR-UTC-OFFSET      PIC X(5).
+
+       SCREEN SECTION.
+       01  LOGIN-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "THRESHOLD / BAND CONTROL MAINTENANCE - LOGIN".
+           05  LINE 3 COLUMN 1 VALUE "Enter your user ID: ".
+           05  LINE 3 COLUMN 22 PIC X(8) TO WS-USER-ID.
+
+       01  MENU-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "THRESHOLD / BAND CONTROL MAINTENANCE".
+           05  LINE 3 COLUMN 1
+               VALUE "1. View current threshold/band values".
+           05  LINE 4 COLUMN 1
+               VALUE "2. Update current threshold/band values".
+           05  LINE 5 COLUMN 1 VALUE "X. Exit".
+           05  LINE 7 COLUMN 1 VALUE "Selection: ".
+           05  LINE 7 COLUMN 12 PIC X(1) TO WS-MENU-CHOICE.
+
+       01  VIEW-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "CURRENT THRESHOLD / BAND CONTROL VALUES".
+           05  LINE 3 COLUMN 1 VALUE "Effective date ......: ".
+           05  LINE 3 COLUMN 25 PIC 9(8) FROM CTL-EFFECTIVE-DATE.
+           05  LINE 4 COLUMN 1 VALUE "Threshold ...........: ".
+           05  LINE 4 COLUMN 25 PIC -9999999.99 FROM WS-THRESHOLD-EDIT.
+           05  LINE 5 COLUMN 1 VALUE "Band HIGH boundary ..: ".
+           05  LINE 5 COLUMN 25 PIC -9999999.99 FROM WS-BAND-HIGH-EDIT.
+           05  LINE 7 COLUMN 1 VALUE "Press ENTER to continue".
+           05  LINE 7 COLUMN 25 PIC X(1) TO WS-DUMMY-KEY.
+
+       01  UPDATE-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1 COLUMN 1
+               VALUE "UPDATE THRESHOLD / BAND CONTROL VALUES".
+           05  LINE 3 COLUMN 1 VALUE "Current threshold ...: ".
+           05  LINE 3 COLUMN 25 PIC -9999999.99 FROM WS-THRESHOLD-EDIT.
+           05  LINE 4 COLUMN 1 VALUE "New threshold .......: ".
+           05  LINE 4 COLUMN 25 PIC -9999999.99
+               USING WS-NEW-THRESHOLD-ENTRY.
+           05  LINE 6 COLUMN 1 VALUE "Current band HIGH ...: ".
+           05  LINE 6 COLUMN 25 PIC -9999999.99 FROM WS-BAND-HIGH-EDIT.
+           05  LINE 7 COLUMN 1 VALUE "New band HIGH .......: ".
+           05  LINE 7 COLUMN 25 PIC -9999999.99
+               USING WS-NEW-BAND-HIGH-ENTRY.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MAIN-MENU UNTIL NOT WS-CONTINUE-PROCESSING
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           DISPLAY LOGIN-SCREEN
+           ACCEPT LOGIN-SCREEN
+           PERFORM 1010-VALIDATE-USER
+           IF NOT WS-USER-AUTHORIZED
+               DISPLAY "User ID not recognized - access denied"
+               MOVE 'N' TO WS-CONTINUE-SWITCH
+           ELSE
+               OPEN I-O CONTROL-FILE
+               IF WS-CTL-FILE-STATUS NOT = "00"
+                   DISPLAY "Unable to open threshold control file - "
+                       "status " WS-CTL-FILE-STATUS
+                   MOVE 'N' TO WS-CONTINUE-SWITCH
+               ELSE
+                   SET WS-CTL-FILE-OPEN TO TRUE
+                   OPEN EXTEND AUDIT-FILE
+                   IF WS-AUD-FILE-STATUS NOT = "00"
+                       OPEN OUTPUT AUDIT-FILE
+                   END-IF
+                   SET WS-AUD-FILE-OPEN TO TRUE
+                   PERFORM 1100-LOCATE-CONTROL-RECORD
+               END-IF
+           END-IF.
+
+       1010-VALIDATE-USER.
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+                   UNTIL WS-AUTH-IDX > 3
+               IF WS-USER-ID = WS-AUTH-USER-ID(WS-AUTH-IDX)
+                   SET WS-USER-AUTHORIZED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       1100-LOCATE-CONTROL-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURR-DATE TO CTL-EFFECTIVE-DATE
+           START CONTROL-FILE KEY IS <= CTL-EFFECTIVE-DATE
+               INVALID KEY
+                   DISPLAY "Threshold control file is empty"
+                   MOVE 'N' TO WS-CONTINUE-SWITCH
+           END-START
+           IF WS-CONTINUE-PROCESSING
+               READ CONTROL-FILE NEXT RECORD
+                   AT END
+                       DISPLAY "Threshold control file is empty"
+                       MOVE 'N' TO WS-CONTINUE-SWITCH
+               END-READ
+           END-IF.
+
+       2000-MAIN-MENU.
+           DISPLAY MENU-SCREEN
+           ACCEPT MENU-SCREEN
+           EVALUATE WS-MENU-CHOICE
+               WHEN "1"
+                   PERFORM 3000-VIEW-CONTROL-RECORD
+               WHEN "2"
+                   PERFORM 4000-UPDATE-CONTROL-RECORD
+               WHEN "X"
+               WHEN "x"
+                   MOVE 'N' TO WS-CONTINUE-SWITCH
+               WHEN OTHER
+                   DISPLAY "Invalid selection - choose 1, 2 or X"
+           END-EVALUATE.
+
+       3000-VIEW-CONTROL-RECORD.
+           MOVE CTL-THRESHOLD TO WS-THRESHOLD-EDIT
+           MOVE CTL-BAND-HIGH-BOUNDARY TO WS-BAND-HIGH-EDIT
+           DISPLAY VIEW-SCREEN
+           ACCEPT VIEW-SCREEN.
+
+       4000-UPDATE-CONTROL-RECORD.
+           MOVE CTL-THRESHOLD TO WS-OLD-THRESHOLD
+           MOVE CTL-THRESHOLD TO WS-OLD-THRESHOLD-EDIT
+           MOVE CTL-THRESHOLD TO WS-THRESHOLD-EDIT
+           MOVE CTL-THRESHOLD TO WS-NEW-THRESHOLD-ENTRY
+           MOVE CTL-BAND-HIGH-BOUNDARY TO WS-OLD-BAND-HIGH
+           MOVE CTL-BAND-HIGH-BOUNDARY TO WS-OLD-BAND-HIGH-EDIT
+           MOVE CTL-BAND-HIGH-BOUNDARY TO WS-BAND-HIGH-EDIT
+           MOVE CTL-BAND-HIGH-BOUNDARY TO WS-NEW-BAND-HIGH-ENTRY
+           DISPLAY UPDATE-SCREEN
+           ACCEPT UPDATE-SCREEN
+           IF WS-NEW-BAND-HIGH-ENTRY NOT > WS-NEW-THRESHOLD-ENTRY
+               DISPLAY "Update rejected - band HIGH boundary must be "
+                   "greater than the threshold"
+           ELSE
+               MOVE WS-NEW-THRESHOLD-ENTRY TO CTL-THRESHOLD
+               MOVE WS-NEW-BAND-HIGH-ENTRY TO CTL-BAND-HIGH-BOUNDARY
+               IF CTL-THRESHOLD NOT = WS-OLD-THRESHOLD
+                   PERFORM 4100-AUDIT-THRESHOLD-CHANGE
+               END-IF
+               IF CTL-BAND-HIGH-BOUNDARY NOT = WS-OLD-BAND-HIGH
+                   PERFORM 4200-AUDIT-BAND-CHANGE
+               END-IF
+               REWRITE THRESHOLD-CONTROL-RECORD
+               IF WS-CTL-FILE-STATUS NOT = "00"
+                   DISPLAY "Update failed - file status "
+                       WS-CTL-FILE-STATUS
+               ELSE
+                   DISPLAY "Control record updated successfully"
+               END-IF
+           END-IF.
+
+       4100-AUDIT-THRESHOLD-CHANGE.
+           MOVE CTL-EFFECTIVE-DATE TO AUD-EFFECTIVE-DATE
+           MOVE "CTL-THRESHOLD" TO AUD-FIELD-NAME
+           MOVE WS-OLD-THRESHOLD-EDIT TO AUD-OLD-VALUE
+           MOVE WS-NEW-THRESHOLD-ENTRY TO AUD-NEW-VALUE
+           MOVE WS-USER-ID TO AUD-USER-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       4200-AUDIT-BAND-CHANGE.
+           MOVE CTL-EFFECTIVE-DATE TO AUD-EFFECTIVE-DATE
+           MOVE "BAND-HIGH-BOUNDARY" TO AUD-FIELD-NAME
+           MOVE WS-OLD-BAND-HIGH-EDIT TO AUD-OLD-VALUE
+           MOVE WS-NEW-BAND-HIGH-ENTRY TO AUD-NEW-VALUE
+           MOVE WS-USER-ID TO AUD-USER-ID
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+           MOVE WS-CURRENT-DATE-TIME TO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       9000-TERMINATE.
+           IF WS-CTL-FILE-OPEN
+               CLOSE CONTROL-FILE
+           END-IF
+           IF WS-AUD-FILE-OPEN
+               CLOSE AUDIT-FILE
+           END-IF.
