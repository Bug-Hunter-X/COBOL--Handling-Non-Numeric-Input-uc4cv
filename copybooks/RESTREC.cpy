@@ -0,0 +1,18 @@
+      *================================================================*
+      * RESTREC.CPY                                                    *
+      * Checkpoint/restart record for the batch run. Written every     *
+      * CHECKPOINT-INTERVAL records so a restart run can skip the      *
+      * records already processed instead of starting over.            *
+      *================================================================*
+       01  RESTART-RECORD.
+           05  RST-LAST-RECORD-COUNT       PIC 9(8).
+           05  RST-COUNT-NONNUMERIC        PIC 9(8).
+           05  RST-COUNT-GT-THRESHOLD      PIC 9(8).
+           05  RST-COUNT-LE-THRESHOLD      PIC 9(8).
+           05  RST-COUNT-LOW               PIC 9(8).
+           05  RST-COUNT-MID               PIC 9(8).
+           05  RST-COUNT-HIGH              PIC 9(8).
+           05  RST-COUNT-FEED-WRITTEN      PIC 9(8).
+           05  RST-COUNT-EXC-WRITTEN       PIC 9(8).
+           05  RST-EXCEPTION-FILENAME      PIC X(20).
+           05  RST-CHECKPOINT-TIMESTAMP    PIC X(21).
