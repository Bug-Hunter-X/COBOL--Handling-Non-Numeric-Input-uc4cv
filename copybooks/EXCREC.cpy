@@ -0,0 +1,10 @@
+      *================================================================*
+      * EXCREC.CPY                                                     *
+      * Exception record written for every input value that fails     *
+      * the numeric edit, so rejected entries can be handed back to    *
+      * the source system instead of scrolling off the console.        *
+      *================================================================*
+       01  EXCEPTION-RECORD.
+           05  EXC-VALUE               PIC X(10).
+           05  EXC-RECORD-NUMBER       PIC 9(8).
+           05  EXC-TIMESTAMP           PIC X(21).
