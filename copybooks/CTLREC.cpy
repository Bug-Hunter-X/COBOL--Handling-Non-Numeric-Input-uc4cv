@@ -0,0 +1,20 @@
+      *================================================================*
+      * CTLREC.CPY                                                     *
+      * Threshold/band control record. Keyed by effective date so a   *
+      * new limit can be loaded for a reporting period without a      *
+      * program recompile. CTL-THRESHOLD is the ">10" cut-over point;  *
+      * the band boundaries support the multi-tier classification.    *
+      * THRCTL may hold more than one effective-dated row; readers    *
+      * (BUGSOLUTION 1100-READ-THRESHOLD-CONTROL, CTLMAINT             *
+      * 1100-LOCATE-CONTROL-RECORD) START KEY IS <= today's date and   *
+      * pick the highest effective date not in the future - the most  *
+      * recently effective row, not simply the earliest one.           *
+      *================================================================*
+       01  THRESHOLD-CONTROL-RECORD.
+           05  CTL-EFFECTIVE-DATE          PIC 9(8).
+           05  CTL-THRESHOLD                PIC S9(7)V99
+                                             SIGN LEADING SEPARATE
+                                             CHARACTER.
+           05  CTL-BAND-HIGH-BOUNDARY       PIC S9(7)V99
+                                             SIGN LEADING SEPARATE
+                                             CHARACTER.
