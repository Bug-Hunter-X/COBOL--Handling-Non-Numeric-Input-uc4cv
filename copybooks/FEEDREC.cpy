@@ -0,0 +1,14 @@
+      *================================================================*
+      * FEEDREC.CPY                                                    *
+      * Downstream feed record written for every input value that     *
+      * trips the threshold check (MID or HIGH band), so the          *
+      * settlement system has a real file to pick up instead of a     *
+      * console DISPLAY line. FEED-VALUE is a signed numeric-edited    *
+      * picture (not a raw byte copy of NUM-VALUE) so the settlement   *
+      * amount carries its sign and decimal point instead of losing    *
+      * them to an alphanumeric de-edit.                               *
+      *================================================================*
+       01  FEED-RECORD.
+           05  FEED-VALUE              PIC -(7)9.99.
+           05  FEED-BAND-CODE          PIC X(4).
+           05  FEED-TIMESTAMP          PIC X(21).
