@@ -0,0 +1,13 @@
+      *================================================================*
+      * NUMREC.CPY                                                    *
+      * Input transaction record for the number-checker batch run.    *
+      * One record per input value. Signed decimal (implied 2 decimal *
+      * places, separate leading sign) so amounts such as dollar      *
+      * figures come through correctly instead of only unsigned whole *
+      * numbers; still 10 bytes wide, matching the original flat-file *
+      * layout. IS NUMERIC is still meaningful because READ moves the *
+      * raw file bytes into this field without validating them.       *
+      *================================================================*
+       01  NUM-RECORD.
+           05  NUM-VALUE               PIC S9(7)V99
+                                        SIGN LEADING SEPARATE CHARACTER.
