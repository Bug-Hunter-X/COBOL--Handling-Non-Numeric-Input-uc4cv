@@ -0,0 +1,13 @@
+      *================================================================*
+      * AUDREC.CPY                                                     *
+      * Audit-trail record for the threshold/band control file         *
+      * maintenance transaction. One record per field changed, so     *
+      * every limit change has a who/when/before/after history.       *
+      *================================================================*
+       01  AUDIT-RECORD.
+           05  AUD-EFFECTIVE-DATE          PIC 9(8).
+           05  AUD-FIELD-NAME               PIC X(20).
+           05  AUD-OLD-VALUE                PIC X(15).
+           05  AUD-NEW-VALUE                PIC X(15).
+           05  AUD-USER-ID                  PIC X(8).
+           05  AUD-TIMESTAMP                PIC X(21).
